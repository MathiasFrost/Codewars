@@ -3,32 +3,560 @@
       * Date: 2020-09-10
       * Purpose: Codewars
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09  Rebuilt as a batch driver over a work file of
+      *               (n, bits) pairs, with checkpoint/restart so an
+      *               abend partway through a run does not force a
+      *               reprocess from record one.
+      *   2026-08-09  Added an end-of-job summary/exception report.
+      *   2026-08-09  Control values (checkpoint interval, trace and
+      *               wide-mode switches) now come from a control file
+      *               instead of being compiled in.
+      *   2026-08-09  Added an AUDIT trail of every next_bigger_number
+      *               and bit_counter invocation.
+      *   2026-08-09  Sets RETURN-CODE 4 when a bit_counter overflow
+      *               was seen, so the JCL step that promotes RESULTS
+      *               can be conditioned to skip on a bad run.
+      *   2026-08-09  Added a self-check mode that runs known-good
+      *               pairs through both subprograms before the real
+      *               transaction file is touched.
       ******************************************************************
        identification division.
        program-id. COBOL.
 
+       environment division.
+       input-output section.
+       file-control.
+           select work-file assign to "WORKIN"
+              organization is line sequential
+              file status is drv-file-status.
+
+           select results-file assign to "RESULTS"
+              organization is line sequential
+              file status is drv-results-status.
+
+           select checkpoint-file assign to "CHKPT"
+              organization is line sequential
+              file status is drv-checkpoint-status.
+
+           select summary-file assign to "SUMRPT"
+              organization is line sequential
+              file status is drv-summary-status.
+
+           select control-file assign to "CTLCARD"
+              organization is line sequential
+              file status is drv-control-status.
+
+           select audit-file assign to "AUDIT"
+              organization is line sequential
+              file status is drv-audit-status.
+
        data division.
        file section.
+       fd  work-file
+           label records are standard.
+       01  work-rec.
+           05 work-n             pic 9(38).
+           05 work-bits          pic 9(18).
+
+       fd  results-file
+           label records are standard.
+       01  results-rec           pic x(100).
+
+       fd  checkpoint-file
+           label records are standard.
+       01  chk-file-rec.
+           05 chk-record-count    pic 9(9).
+           05 chk-status          pic x(1).
+               88 chk-complete         value 'C'.
+               88 chk-in-progress      value 'I'.
+           05 chk-notfound-count  pic 9(9).
+           05 chk-overflow-count  pic 9(9).
+
+       fd  summary-file
+           label records are standard.
+       01  summary-rec           pic x(100).
+
+      * CTLCARD layout: checkpoint interval in 1-5, NBN trace switch
+      * in 6, NBN wide-mode switch in 7 (position reserved but not
+      * yet wired to NBN-WIDE-SWITCH - see LOAD-CONTROL-CARD),
+      * bit_counter trace switch in 8, NBN direction switch ('S' =
+      * next smaller) in 9, self-check switch ('N' disables the
+      * pre-batch regression pass) in 10.
+       fd  control-file
+           label records are standard.
+       01  ctl-rec.
+           05 ctl-checkpoint-interval  pic 9(5).
+           05 ctl-nbn-trace-switch     pic x(1).
+           05 ctl-nbn-wide-switch      pic x(1).
+           05 ctl-bc-trace-switch      pic x(1).
+           05 ctl-nbn-direction-switch pic x(1).
+           05 ctl-selfcheck-switch     pic x(1).
+
+       fd  audit-file
+           label records are standard.
+       01  audit-rec             pic x(160).
 
        working-storage section.
       * next_bigger_number
-       01  n                 pic 9(38) value 1234567890.
-       01  result            pic s9(38) sign leading.
+           copy NBNPARM
+              replacing ==n== by ==nbn-n==
+                 ==result== by ==nbn-result==
+                 ==status-code== by ==nbn-status==
+                 ==status-found== by ==nbn-found==
+                 ==status-not-found== by ==nbn-not-found==
+                 ==trace-switch== by ==nbn-trace-switch==
+                 ==trace-on== by ==nbn-trace-on==
+                 ==wide-switch== by ==nbn-wide-switch==
+                 ==wide-mode== by ==nbn-wide-mode==
+                 ==n-wide== by ==nbn-n-wide==
+                 ==result-wide== by ==nbn-result-wide==
+                 ==direction-switch== by ==nbn-direction-switch==
+                 ==direction-smaller== by ==nbn-direction-smaller==
+                 ==direction-bigger== by ==nbn-direction-bigger==.
       * bit_counter
-       01  bits              pic 9(8) value 1234.
-       01  bitres            pic 9(20).
+           copy BCPARM
+              replacing ==n== by ==bits==
+                 ==result== by ==bitres==
+                 ==trace-switch== by ==bc-trace-switch==
+                 ==trace-on== by ==bc-trace-on==
+                 ==overflow-switch== by ==bc-overflow-switch==
+                 ==overflow-detected== by ==bc-overflow==.
+
+       01  drv-eof-switch         pic x value 'N'.
+           88 drv-eof                   value 'Y'.
+       01  drv-file-status        pic xx value spaces.
+       01  drv-results-status     pic xx value spaces.
+       01  drv-checkpoint-status  pic xx value spaces.
+       01  drv-summary-status     pic xx value spaces.
+       01  drv-control-status     pic xx value spaces.
+       01  drv-audit-status       pic xx value spaces.
+       01  drv-audit-timestamp    pic x(21).
+
+       01  drv-checkpoint-interval pic 9(5) value 100.
+       01  drv-record-count        pic 9(9) value 0.
+       01  drv-restart-count       pic 9(9) value 0.
+       01  drv-skip-count          pic 9(9) value 0.
+       01  drv-notfound-count      pic 9(9) value 0.
+       01  drv-overflow-count      pic 9(9) value 0.
+
+       01  drv-selfcheck-switch    pic x value 'Y'.
+           88 drv-selfcheck-enabled      value 'Y'.
+       01  drv-selfcheck-failed    pic x value 'N'.
+           88 drv-selfcheck-bad          value 'Y'.
+       01  drv-saved-direction     pic x(1).
+       01  drv-saved-wide-switch   pic x(1).
+       01  drv-chk-idx             pic 9(2) value 0.
+
+      * Known-good (n, found?, result) triples for next_bigger_number,
+      * run in the default bigger/non-wide mode regardless of how
+      * CTLCARD has the real batch configured. Populated by
+      * LOAD-SELF-CHECK-TABLE rather than carried as VALUE clauses,
+      * since a digit string this wide runs well past the column 72
+      * program-text margin.
+       01  drv-nbn-check-table.
+           05 drv-nbn-check-entry occurs 2 times.
+              10 nbn-chk-n            pic 9(38).
+              10 nbn-chk-found        pic x(1).
+              10 nbn-chk-result       pic 9(38).
+
+      * Known-good (bits, result) pairs for bit_counter.
+       01  drv-bc-check-table.
+           05 drv-bc-check-entry occurs 2 times.
+              10 bc-chk-bits          pic 9(18).
+              10 bc-chk-result        pic 9(20).
 
        procedure division.
 
            display "Codewars COBOL".
 
+           perform load-control-card.
+           perform run-self-check.
+           perform load-checkpoint.
+           perform open-files.
+           perform skip-to-restart-point.
+           perform process-work-file until drv-eof.
+           perform write-checkpoint-complete.
+           perform close-files.
+           perform write-summary-report.
+
+           stop run.
+
+      ******************************************************************
+      * Runs the known-good table through both subprograms before the
+      * real transaction file is opened, so a bad build is caught
+      * before it reaches production data rather than after. Forces
+      * the default bigger/non-wide mode for the duration of the
+      * check regardless of what CTLCARD set for the real batch, then
+      * restores it.
+      ******************************************************************
+       run-self-check.
+           move 'N' to drv-selfcheck-failed.
+           if drv-selfcheck-enabled
+              perform load-self-check-table
+              move nbn-direction-switch to drv-saved-direction
+              move nbn-wide-switch to drv-saved-wide-switch
+              move 'B' to nbn-direction-switch
+              move 'N' to nbn-wide-switch
+
+              perform varying drv-chk-idx from 1 by 1
+                 until drv-chk-idx > 2
+                 perform check-one-next-bigger-number
+              end-perform
+
+              perform varying drv-chk-idx from 1 by 1
+                 until drv-chk-idx > 2
+                 perform check-one-bit-counter
+              end-perform
+
+              move drv-saved-direction to nbn-direction-switch
+              move drv-saved-wide-switch to nbn-wide-switch
+
+              if drv-selfcheck-bad
+                 display "SELF-CHECK ABORT - build does not match "
+                    "known-good values, transaction file not opened"
+                 move 16 to return-code
+                 stop run
+              end-if
+           end-if.
+
+       load-self-check-table.
+           move 1234567890 to nbn-chk-n(1).
+           move 'Y' to nbn-chk-found(1).
+           move 1234567908 to nbn-chk-result(1).
+           move 9876543210 to nbn-chk-n(2).
+           move 'N' to nbn-chk-found(2).
+           move 0 to nbn-chk-result(2).
+
+           move 1234 to bc-chk-bits(1).
+           move 5 to bc-chk-result(1).
+           move 255 to bc-chk-bits(2).
+           move 8 to bc-chk-result(2).
+
+       check-one-next-bigger-number.
+           move nbn-chk-n(drv-chk-idx) to nbn-n.
+           move zeros to nbn-result.
+           move zeros to nbn-result-wide.
            call "next_bigger_number"
-              using by content n by reference result.
-           display "Next bigger of 1234567890 is " result.
+              using by content nbn-n by reference nbn-result
+                 by reference nbn-status
+                 by content nbn-trace-switch
+                 by content nbn-wide-switch
+                 by content nbn-n-wide
+                 by reference nbn-result-wide
+                 by content nbn-direction-switch.
+           if nbn-chk-found(drv-chk-idx) = 'Y'
+              if nbn-not-found
+                    or nbn-result not = nbn-chk-result(drv-chk-idx)
+                 move 'Y' to drv-selfcheck-failed
+                 display "SELF-CHECK FAILED - next_bigger_number "
+                    nbn-chk-n(drv-chk-idx)
+              end-if
+           else
+              if nbn-found
+                 move 'Y' to drv-selfcheck-failed
+                 display "SELF-CHECK FAILED - next_bigger_number "
+                    nbn-chk-n(drv-chk-idx)
+              end-if
+           end-if.
 
-           call "bit_counter" using by content bits by reference bitres.
-           display "Number of bits in 1234 is " bitres.
+       check-one-bit-counter.
+           move bc-chk-bits(drv-chk-idx) to bits.
+           call "bit_counter" using by content bits by reference bitres
+              by content bc-trace-switch by reference bc-overflow-switch
+              by reference bit-positions.
+           if bc-overflow or bitres not = bc-chk-result(drv-chk-idx)
+              move 'Y' to drv-selfcheck-failed
+              display "SELF-CHECK FAILED - bit_counter "
+                 bc-chk-bits(drv-chk-idx)
+           end-if.
 
-           stop run.
+      ******************************************************************
+      * Reads run control values (checkpoint interval, trace and
+      * wide-mode switches) from CTLCARD so operations can adjust a
+      * run without a recompile. Missing or empty CTLCARD keeps the
+      * shop-standard defaults below.
+      ******************************************************************
+       load-control-card.
+           move 100 to drv-checkpoint-interval.
+           move 'N' to nbn-trace-switch.
+           move 'N' to nbn-wide-switch.
+           move 'N' to bc-trace-switch.
+           move 'B' to nbn-direction-switch.
+           move 'Y' to drv-selfcheck-switch.
+
+           open input control-file.
+           if drv-control-status = "00"
+              read control-file
+                 at end
+                    continue
+                 not at end
+                    if ctl-checkpoint-interval > 0
+                       move ctl-checkpoint-interval to
+                          drv-checkpoint-interval
+                    end-if
+                    move ctl-nbn-trace-switch to nbn-trace-switch
+      * CTL-NBN-WIDE-SWITCH is read above into WORK-REC by nothing
+      * more than position - WORKIN has no field wide enough to carry
+      * a >38-digit block number, so NBN-N-WIDE is never loaded from
+      * the work file. Leaving WIDE-SWITCH live here would run
+      * next_bigger_number against whatever NBN-N-WIDE last held
+      * (spaces, at best) instead of the real transaction value, so
+      * wide mode stays off for the batch until WORKIN carries a wide
+      * field to drive it from.
+                    move ctl-bc-trace-switch to bc-trace-switch
+                    move ctl-nbn-direction-switch to
+                       nbn-direction-switch
+                    if ctl-selfcheck-switch = 'N'
+                       move 'N' to drv-selfcheck-switch
+                    end-if
+              end-read
+              close control-file
+           end-if.
+
+      ******************************************************************
+      * Reads the last checkpoint written by a prior, interrupted run.
+      * No checkpoint file, or one marked complete, means start at
+      * record one.
+      ******************************************************************
+       load-checkpoint.
+           move 0 to drv-restart-count.
+           open input checkpoint-file.
+           if drv-checkpoint-status = "00"
+              read checkpoint-file
+                 at end
+                    continue
+                 not at end
+                    if chk-in-progress
+                       move chk-record-count to drv-restart-count
+                       move chk-notfound-count to drv-notfound-count
+                       move chk-overflow-count to drv-overflow-count
+                    end-if
+              end-read
+              close checkpoint-file
+           end-if.
+
+      ******************************************************************
+      * Opens the work file for input and the results file, appending
+      * to an existing results file when resuming a prior run.
+      ******************************************************************
+       open-files.
+           open input work-file.
+           if drv-file-status not = "00"
+              display "ERROR OPENING WORKIN - STATUS " drv-file-status
+              stop run
+           end-if.
+
+           if drv-restart-count > 0
+              open extend results-file
+           else
+              open output results-file
+           end-if.
+           if drv-results-status not = "00"
+              display "ERROR OPENING RESULTS - STATUS "
+                 drv-results-status
+              stop run
+           end-if.
+
+           if drv-restart-count > 0
+              open extend audit-file
+           else
+              open output audit-file
+           end-if.
+           if drv-audit-status not = "00"
+              display "ERROR OPENING AUDIT - STATUS " drv-audit-status
+              stop run
+           end-if.
+
+      ******************************************************************
+      * Skips over the records a prior run already committed so a
+      * restart resumes after the last checkpoint instead of redoing
+      * work.
+      ******************************************************************
+       skip-to-restart-point.
+           move 0 to drv-record-count.
+           move 0 to drv-skip-count.
+           perform until drv-skip-count >= drv-restart-count
+              read work-file
+                 at end
+                    move 'Y' to drv-eof-switch
+              end-read
+              if drv-eof
+                 exit perform
+              end-if
+              add 1 to drv-skip-count
+              add 1 to drv-record-count
+           end-perform.
+
+      ******************************************************************
+      * One unit of work: read a pair, drive both subprograms, write
+      * the result, checkpoint every WS-CHECKPOINT-INTERVAL records.
+      ******************************************************************
+       process-work-file.
+           read work-file
+              at end
+                 move 'Y' to drv-eof-switch
+              not at end
+                 add 1 to drv-record-count
+                 perform call-next-bigger-number
+                 perform call-bit-counter
+                 perform write-result-record
+                 if function mod(drv-record-count
+                       drv-checkpoint-interval) = 0
+                    perform write-checkpoint-progress
+                 end-if
+           end-read.
+
+       call-next-bigger-number.
+           move work-n to nbn-n.
+           move zeros to nbn-result.
+           move zeros to nbn-result-wide.
+           call "next_bigger_number"
+              using by content nbn-n by reference nbn-result
+                 by reference nbn-status
+                 by content nbn-trace-switch
+                 by content nbn-wide-switch
+                 by content nbn-n-wide
+                 by reference nbn-result-wide
+                 by content nbn-direction-switch.
+           perform audit-next-bigger-number.
+
+       call-bit-counter.
+           move work-bits to bits.
+           call "bit_counter" using by content bits by reference bitres
+              by content bc-trace-switch by reference bc-overflow-switch
+              by reference bit-positions.
+           perform audit-bit-counter.
+
+       write-result-record.
+           move spaces to results-rec.
+           if nbn-found
+              string "N=" work-n " NEXT-BIGGER=" nbn-result
+                 delimited by size into results-rec
+           else
+              add 1 to drv-notfound-count
+              string "N=" work-n " NEXT-BIGGER=NOT-FOUND"
+                 delimited by size into results-rec
+           end-if.
+           write results-rec.
+
+           move spaces to results-rec.
+           if bc-overflow
+              add 1 to drv-overflow-count
+              string "BITS=" work-bits " BITCOUNT=OVERFLOW"
+                 delimited by size into results-rec
+           else
+              string "BITS=" work-bits " BITCOUNT=" bitres
+                 delimited by size into results-rec
+           end-if.
+           write results-rec.
+
+      ******************************************************************
+      * Appends one AUDIT row per invocation - timestamp, program-id,
+      * input, output/status - so an auditor can later see why a
+      * given serial number or flag decode came out the way it did.
+      ******************************************************************
+       audit-next-bigger-number.
+           move function current-date to drv-audit-timestamp.
+           move spaces to audit-rec.
+           if nbn-found
+              string drv-audit-timestamp " next_bigger_number IN="
+                 work-n " OUT=" nbn-result
+                 delimited by size into audit-rec
+           else
+              string drv-audit-timestamp " next_bigger_number IN="
+                 work-n " OUT=NOT-FOUND"
+                 delimited by size into audit-rec
+           end-if.
+           write audit-rec.
+
+       audit-bit-counter.
+           move function current-date to drv-audit-timestamp.
+           move spaces to audit-rec.
+           if bc-overflow
+              string drv-audit-timestamp " bit_counter IN=" work-bits
+                 " OUT=OVERFLOW"
+                 delimited by size into audit-rec
+           else
+              string drv-audit-timestamp " bit_counter IN=" work-bits
+                 " OUT=" bitres
+                 delimited by size into audit-rec
+           end-if.
+           write audit-rec.
+
+      ******************************************************************
+      * Writes the current record count to CHKPT so an abend can
+      * resume after this point instead of from record one.
+      ******************************************************************
+       write-checkpoint-progress.
+           open output checkpoint-file.
+           if drv-checkpoint-status not = "00"
+              display "ERROR OPENING CHKPT - STATUS "
+                 drv-checkpoint-status
+              stop run
+           end-if.
+           move drv-record-count to chk-record-count.
+           move 'I' to chk-status.
+           move drv-notfound-count to chk-notfound-count.
+           move drv-overflow-count to chk-overflow-count.
+           write chk-file-rec.
+           close checkpoint-file.
+
+      ******************************************************************
+      * Marks the checkpoint complete at end of job so the next run
+      * starts fresh at record one instead of skipping everything.
+      ******************************************************************
+       write-checkpoint-complete.
+           open output checkpoint-file.
+           if drv-checkpoint-status not = "00"
+              display "ERROR OPENING CHKPT - STATUS "
+                 drv-checkpoint-status
+              stop run
+           end-if.
+           move drv-record-count to chk-record-count.
+           move 'C' to chk-status.
+           move drv-notfound-count to chk-notfound-count.
+           move drv-overflow-count to chk-overflow-count.
+           write chk-file-rec.
+           close checkpoint-file.
+
+       close-files.
+           close work-file.
+           close results-file.
+           close audit-file.
+
+      ******************************************************************
+      * End-of-job summary/exception report: records processed, how
+      * many next_bigger_number calls came back not-found, and how
+      * many bit_counter calls tripped the overflow check, so
+      * operations has one place to review instead of the whole log.
+      ******************************************************************
+       write-summary-report.
+           open output summary-file.
+
+           move spaces to summary-rec.
+           string "RECORDS PROCESSED....... " drv-record-count
+              delimited by size into summary-rec.
+           write summary-rec.
+
+           move spaces to summary-rec.
+           string "NEXT-BIGGER NOT FOUND... " drv-notfound-count
+              delimited by size into summary-rec.
+           write summary-rec.
+
+           move spaces to summary-rec.
+           string "BIT-COUNTER OVERFLOWS... " drv-overflow-count
+              delimited by size into summary-rec.
+           write summary-rec.
+
+           close summary-file.
+
+           display "End of job - see SUMRPT for the run summary".
+
+           if drv-overflow-count > 0
+              move 4 to return-code
+           else
+              move 0 to return-code
+           end-if.
 
        end program COBOL.
