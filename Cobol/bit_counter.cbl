@@ -2,25 +2,89 @@
        identification division.
        program-id. bit_counter.
 
+       environment division.
+       input-output section.
+       file-control.
+           select trace-file assign to "BCTRACE"
+              organization is line sequential
+              file status is trace-status.
+
        data division.
+       file section.
+       fd  trace-file
+           label records are standard.
+       01  trace-rec             pic x(100).
+
        working-storage section.
        01  abin   pic 9(8) usage is binary.
        01  bbin   pic 9(8) usage is binary.
 
+       01  trace-status      pic xx value spaces.
+
+       01  old-n             pic 9(18).
+       01  bit-value         pic 9(18).
+       01  shift-val         pic 9(18).
+       01  bit-position      pic 9(3).
+
        linkage section.
-       01 n       pic 9(8).
-       01 result  pic 9(20).
+           copy BCPARM.
 
-       procedure division using n result.
+       procedure division using n result trace-switch overflow-switch
+              bit-positions.
+           move 'N' to overflow-switch.
            move 0 to result.
+           move 0 to bit-pos-count.
+
+           if n > 99999999
+              move 'Y' to overflow-switch
+              goback
+           end-if.
+
+           if trace-on
+      * A fresh BCTRACE dataset doesn't exist yet the first time the
+      * switch is turned on - OPEN EXTEND fails with status 35 against
+      * a file that was never created, so fall back to OPEN OUTPUT.
+              open extend trace-file
+              if trace-status = "35"
+                 open output trace-file
+              end-if
+           end-if.
+
            perform calc until n = 0.
+
+           if trace-on
+              move spaces to trace-rec
+              string 'bits remaining: ' n delimited by size
+                 into trace-rec
+              write trace-rec
+              move spaces to trace-rec
+              string 'result is: ' result delimited by size
+                 into trace-rec
+              write trace-rec
+              close trace-file
+           end-if.
+
            goback.
 
            calc.
+               move n to old-n.
                move n to abin.
                subtract 1 from n giving bbin.
                call "CBL_AND" using abin bbin by value 8.
                move bbin to n.
                add 1 to result giving result.
+               subtract n from old-n giving bit-value.
+               perform find-bit-position.
+               add 1 to bit-pos-count.
+               move bit-position to bit-pos-entry(bit-pos-count).
+
+           find-bit-position.
+               move 0 to bit-position.
+               move bit-value to shift-val.
+               perform until shift-val = 1
+                  divide shift-val by 2 giving shift-val
+                  add 1 to bit-position
+               end-perform.
+               add 1 to bit-position.
 
        end program bit_counter.
