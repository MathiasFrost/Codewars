@@ -1,40 +1,121 @@
        identification division.
        program-id. next_bigger_number.
 
+       environment division.
+       input-output section.
+       file-control.
+           select trace-file assign to "NBNTRACE"
+              organization is line sequential
+              file status is trace-status.
+
        data division.
+       file section.
+       fd  trace-file
+           label records are standard.
+       01  trace-rec             pic x(100).
+
        working-storage section.
        01  i                 usage index.
        01  len               usage index.
        01  digits.
-           05 arr occurs 0 to 38 times depending on len indexed by j.
+      * Ceiling raised to 60 to cover WIDE-SWITCH mode (see NBNPARM);
+      * LEN still caps at 38 for a normal-mode call.
+           05 arr occurs 0 to 60 times depending on len indexed by j.
               10 el          pic 9.
 
+       01  trace-status      pic xx value spaces.
+       01  match-switch      pic x value 'N'.
+           88 matched              value 'Y'.
+
        linkage section.
-      * Parameter
-       01  n                 pic 9(38).
-      * Return value
-       01  result            pic S9(38) sign leading.
+           copy NBNPARM.
+
+       procedure division using n result status-code trace-switch
+              wide-switch n-wide result-wide direction-switch.
+           if trace-on
+      * A fresh NBNTRACE dataset doesn't exist yet the first time the
+      * switch is turned on - OPEN EXTEND fails with status 35 against
+      * a file that was never created, so fall back to OPEN OUTPUT.
+              open extend trace-file
+              if trace-status = "35"
+                 open output trace-file
+              end-if
+           end-if
 
-       procedure division using n result.
            move 0 to i
-           inspect n tallying i for leading '0'
-           compute len = 38 - i
-           move function reverse(n) to digits
+           move 0 to status-code
+
+           if wide-mode
+              inspect n-wide tallying i for leading '0'
+              compute len = 60 - i
+              move function reverse(n-wide) to digits
+           else
+              inspect n tallying i for leading '0'
+              compute len = 38 - i
+              move function reverse(n) to digits
+           end-if
+
            move 1 to j
            search arr varying j
-              at end move -1 to result
-              when j > 1 and el(j) < el(j - 1)
+              at end
+                 if wide-mode
+                    move all '0' to result-wide
+                 else
+                    move 0 to result
+                 end-if
+                 move 4 to status-code
+              when j > 1 and
+                    ((direction-smaller and el(j) > el(j - 1))
+                     or (not direction-smaller and el(j) < el(j - 1)))
                  move j to i
+      * Positions 1 through I - 1 are the only candidates a successor
+      * can come from (the pivot test above already cleared them for
+      * being sorted the right way), and that range is itself sorted,
+      * so the first hit scanning up from 1 is the smallest qualifying
+      * digit - stop there instead of walking the rest of ARR out to
+      * LEN on every call.
+                 move 'N' to match-switch
                  move 1 to j
-                 search arr varying j
-                    when el(i) < el(j)
-                       move function reverse(digits(i + 1:))
-                          to result(39 - len:)
+                 perform until j > i - 1 or matched
+                    if (direction-smaller and el(i) > el(j))
+                          or (not direction-smaller and el(i) < el(j))
+                       move 'Y' to match-switch
+                    else
+                       add 1 to j
+                    end-if
+                 end-perform
+                 if matched
+                    if wide-mode
+                       move function reverse(digits(i + 1:len - i))
+                          to result-wide(61 - len:len - i)
+                       move el(j) to result-wide(61 - i:1)
+                    else
+                       move function reverse(digits(i + 1:len - i))
+                          to result(39 - len:len - i)
                        move el(j) to result(39 - i:1)
-                       move el(i) to el(j)
-                       display 'digits is: ' digits
-                       display 'result is: ' result
-                       move digits(1:i - 1) to result(40 - i:)
-                 end-search
+                    end-if
+                    move el(i) to el(j)
+                    if trace-on
+                       move spaces to trace-rec
+                       string 'digits is: ' digits
+                          delimited by size into trace-rec
+                       write trace-rec
+                       move spaces to trace-rec
+                       string 'result is: ' result
+                          delimited by size into trace-rec
+                       write trace-rec
+                    end-if
+                    if wide-mode
+                       move digits(1:i - 1)
+                          to result-wide(62 - i:i - 1)
+                    else
+                       move digits(1:i - 1) to result(40 - i:i - 1)
+                    end-if
+                 end-if
            end-search.
+
+           if trace-on
+              close trace-file
+           end-if.
+
        end program next_bigger_number.
