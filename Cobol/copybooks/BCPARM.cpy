@@ -0,0 +1,25 @@
+      *****************************************************************
+      * BCPARM - shared parameter layout for bit_counter.
+      * Include as-is in the subprogram's LINKAGE SECTION; callers that
+      * need distinct data-names (e.g. to avoid colliding with
+      * next_bigger_number's own copy of N/RESULT/TRACE-SWITCH in the
+      * same WORKING-STORAGE SECTION) should use COPY BCPARM REPLACING.
+      *****************************************************************
+      * Widened beyond abin/bbin's real PIC 9(8) BINARY capacity so the
+      * overflow check has something to catch.
+       01  n                 pic 9(18).
+       01  result            pic 9(20).
+      * 'Y' writes diagnostic detail to BCTRACE instead of the job log
+       01  trace-switch      pic x(1).
+           88 trace-on             value 'Y'.
+      * 'Y' when N exceeds what abin/bbin (PIC 9(8) BINARY) can hold;
+      * RESULT and bit-positions are not computed when this is set.
+       01  overflow-switch   pic x(1).
+           88 overflow-detected    value 'Y'.
+      * The 1-based position of every bit that is on in N, least
+      * significant bit first, for callers decoding packed flag bytes.
+       01  bit-positions.
+           05 bit-pos-count  pic 9(3).
+           05 bit-pos-entry  pic 9(3) occurs 0 to 64 times
+                              depending on bit-pos-count
+                              indexed by bp-idx.
