@@ -0,0 +1,37 @@
+      *****************************************************************
+      * NBNPARM - shared parameter layout for next_bigger_number.
+      * Include as-is in the subprogram's LINKAGE SECTION; callers that
+      * need distinct data-names (e.g. to avoid colliding with
+      * bit_counter's own copy of N/RESULT/TRACE-SWITCH in the same
+      * WORKING-STORAGE SECTION) should use COPY NBNPARM REPLACING.
+      *****************************************************************
+       01  n                 pic 9(38).
+       01  result            pic S9(38) sign leading.
+      * Return status: 0 = permutation found, 4 = no larger/smaller
+      * permutation exists for the supplied digits
+       01  status-code       pic 9(2).
+           88 status-found         value 0.
+           88 status-not-found     value 4.
+      * 'Y' writes diagnostic detail to NBNTRACE instead of the job log
+       01  trace-switch      pic x(1).
+           88 trace-on             value 'Y'.
+      * 'Y' processes N-WIDE/RESULT-WIDE (up to 60 digits) instead of
+      * N/RESULT (up to 38 digits), for concatenated branch/product/
+      * serial account-block numbers that run wider than a plain
+      * serial number.
+      * Carried as PIC X rather than PIC 9 because GnuCOBOL caps
+      * numeric fields at 38 digits; block numbers are always
+      * unsigned digit strings here, so alphanumeric is sufficient
+      * and the digit-rearrangement logic never does arithmetic on
+      * these fields anyway.
+       01  wide-switch       pic x(1).
+           88 wide-mode             value 'Y'.
+       01  n-wide            pic x(60).
+       01  result-wide       pic x(60).
+      * 'S' hunts for the next SMALLER rearrangement of N's digits
+      * instead of the next bigger one, for number-block reclamation
+      * runs; any other value keeps the default bigger-permutation
+      * search.
+       01  direction-switch  pic x(1).
+           88 direction-smaller     value 'S'.
+           88 direction-bigger      value 'B' ' '.
