@@ -0,0 +1,28 @@
+//COBOLRUN JOB (ACCTNO),'NBN NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Nightly run of the number-block batch driver (program COBOL)
+//* against the WORKIN transaction file. STEP020 promotes RESULTS
+//* only when STEP010 finishes clean; a bit_counter overflow sets
+//* RETURN-CODE 4, so COND below skips the promote step rather
+//* than let a bad run's RESULTS get treated as final.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=COBOL
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//WORKIN   DD DSN=PROD.NBN.WORKIN,DISP=SHR
+//CTLCARD  DD DSN=PROD.NBN.CTLCARD,DISP=SHR
+//CHKPT    DD DSN=PROD.NBN.CHKPT,DISP=OLD
+//RESULTS  DD DSN=PROD.NBN.RESULTS,DISP=OLD
+//AUDIT    DD DSN=PROD.NBN.AUDIT,DISP=OLD
+//SUMRPT   DD SYSOUT=*
+//NBNTRACE DD DUMMY
+//BCTRACE  DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,LE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.NBN.RESULTS,DISP=OLD
+//SYSUT2   DD DSN=PROD.NBN.RESULTS.FINAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
